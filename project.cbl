@@ -5,43 +5,143 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SHOP-FILE ASSIGN TO "shopfile.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMP-FILE ASSIGN TO "tempfile.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID
+               FILE STATUS IS SHOP-FILE-STATUS.
+           SELECT SALES-LOG ASSIGN TO "saleslog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-LOG-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "auditfile.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT IMPORT-MARKER-FILE ASSIGN TO "import.lock"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IMPORT-MARKER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD SHOP-FILE.
-       01 SHOP-ITEM.
-           05 ITEM-ID PIC 9(5).
-           05 ITEM-NAME PIC X(30).
-           05 ITEM-PRICE PIC 9(5)V99.
-           05 ITEM-STOCK PIC 9(5).
-
-       FD TEMP-FILE.
-       01 TEMP-ITEM.
-           05 TEMP-ID PIC 9(5).
-           05 TEMP-NAME PIC X(30).
-           05 TEMP-PRICE PIC 9(5)V99.
-           05 TEMP-STOCK PIC 9(5).
+           COPY SHOPITEM.
+
+       FD SALES-LOG.
+       01 SALES-LOG-RECORD.
+           05 SALE-ITEM-ID PIC 9(5).
+           05 SALE-ITEM-NAME PIC X(30).
+           05 SALE-QTY PIC 9(5).
+           05 SALE-PRICE PIC 9(5)V99.
+           05 SALE-REC-DATE PIC 9(8).
+
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD IMPORT-MARKER-FILE.
+       01 IMPORT-MARKER-RECORD PIC X(40).
 
        WORKING-STORAGE SECTION.
+       01 SHOP-FILE-STATUS PIC XX.
+       01 SALES-LOG-STATUS PIC XX.
+       01 AUDIT-FILE-STATUS PIC XX.
+       01 WS-INTERRUPTED-IMPORT-FOUND PIC X VALUE 'N'.
+       01 WS-ACKNOWLEDGE-RESPONSE PIC X.
        01 USER-CHOICE PIC 9.
        01 ITEM-ID-INPUT PIC 9(5).
        01 ITEM-NAME-INPUT PIC X(30).
        01 ITEM-PRICE-INPUT PIC 9(5)V99.
        01 ITEM-STOCK-INPUT PIC 9(5).
+       01 REORDER-LEVEL-INPUT PIC 9(5).
        01 ITEM-REMOVE-ID PIC 9(5).
        01 END-OF-FILE PIC X VALUE 'N'.
-       01 OS-COMMAND PIC X(50).
+       01 SELL-ITEM-ID PIC 9(5).
+       01 SELL-QTY PIC 9(5).
+       01 SALE-NAME-HOLD PIC X(30).
+       01 SALE-PRICE-HOLD PIC 9(5)V99.
+       01 IMPORT-MARKER-STATUS PIC XX.
+       01 BATCH-MODE-ARG PIC X(20).
 
        PROCEDURE DIVISION.
+       PROGRAM-START.
+           ACCEPT BATCH-MODE-ARG FROM COMMAND-LINE.
+           PERFORM ENSURE-SHOP-FILE-EXISTS.
+           PERFORM CHECK-INTERRUPTED-IMPORT.
+           IF BATCH-MODE-ARG NOT = SPACES
+               PERFORM RUN-BATCH-MODE
+               STOP RUN
+           END-IF.
+           GO TO MAIN-LOOP.
+
+       RUN-BATCH-MODE.
+           EVALUATE FUNCTION UPPER-CASE(BATCH-MODE-ARG)
+               WHEN "VIEW"
+                   PERFORM VIEW-ITEMS
+               WHEN OTHER
+                   DISPLAY "Unknown batch mode: " BATCH-MODE-ARG
+                   DISPLAY "Valid batch modes: VIEW"
+           END-EVALUATE.
+
+       ENSURE-SHOP-FILE-EXISTS.
+           OPEN INPUT SHOP-FILE.
+           IF SHOP-FILE-STATUS = "35"
+               OPEN OUTPUT SHOP-FILE
+               CLOSE SHOP-FILE
+           ELSE
+               CLOSE SHOP-FILE
+           END-IF.
+
+       CHECK-INTERRUPTED-IMPORT.
+           OPEN INPUT IMPORT-MARKER-FILE.
+           IF IMPORT-MARKER-STATUS = "00"
+               READ IMPORT-MARKER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF IMPORT-MARKER-RECORD (1:11) = "IN-PROGRESS"
+                           DISPLAY "WARNING: a previous CSV import "
+                               "(csv-import) did not finish -- "
+                               "import.lock is still IN-PROGRESS."
+                           DISPLAY "Check the newest "
+                               "shopfile_backup_*.dat before trusting "
+                               "shopfile.dat, then run restore-backup "
+                               "against it, or rerun csv-import."
+                           MOVE 'Y' TO WS-INTERRUPTED-IMPORT-FOUND
+                       END-IF
+               END-READ
+               CLOSE IMPORT-MARKER-FILE
+           END-IF.
+           IF WS-INTERRUPTED-IMPORT-FOUND = 'Y'
+               IF BATCH-MODE-ARG = SPACES
+                   PERFORM PROMPT-ACKNOWLEDGE-IMPORT
+               ELSE
+                   DISPLAY "Run interactively and acknowledge, or "
+                       "rerun csv-import to completion, to clear "
+                       "this warning."
+               END-IF
+           END-IF.
+
+       PROMPT-ACKNOWLEDGE-IMPORT.
+           DISPLAY "Have you resolved this? Acknowledge and clear "
+               "the warning (Y/N): ".
+           ACCEPT WS-ACKNOWLEDGE-RESPONSE.
+           IF FUNCTION UPPER-CASE(WS-ACKNOWLEDGE-RESPONSE) = "Y"
+               PERFORM ACKNOWLEDGE-INTERRUPTED-IMPORT
+           END-IF.
+
+       ACKNOWLEDGE-INTERRUPTED-IMPORT.
+           OPEN OUTPUT IMPORT-MARKER-FILE.
+           STRING "ACKNOWLEDGED " DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE (1:14) DELIMITED BY SIZE
+               INTO IMPORT-MARKER-RECORD
+           END-STRING.
+           WRITE IMPORT-MARKER-RECORD.
+           CLOSE IMPORT-MARKER-FILE.
+
        MAIN-LOOP.
            DISPLAY "SHOP MANAGEMENT SYSTEM".
            DISPLAY "1. Add Item".
            DISPLAY "2. View Items".
            DISPLAY "3. Remove Item".
            DISPLAY "4. Exit".
+           DISPLAY "5. Sell Item".
            DISPLAY "Enter your choice: ".
            ACCEPT USER-CHOICE.
 
@@ -55,6 +155,8 @@
                WHEN 4
                    DISPLAY "Exiting..."
                    STOP RUN
+               WHEN 5
+                   PERFORM SELL-ITEM
                WHEN OTHER
                    DISPLAY "Invalid choice, try again."
            END-EVALUATE.
@@ -70,16 +172,34 @@
            ACCEPT ITEM-PRICE-INPUT.
            DISPLAY "Enter Item Stock: ".
            ACCEPT ITEM-STOCK-INPUT.
+           DISPLAY "Enter Reorder Level: ".
+           ACCEPT REORDER-LEVEL-INPUT.
 
-           OPEN EXTEND SHOP-FILE.
            MOVE ITEM-ID-INPUT TO ITEM-ID.
            MOVE ITEM-NAME-INPUT TO ITEM-NAME.
            MOVE ITEM-PRICE-INPUT TO ITEM-PRICE.
            MOVE ITEM-STOCK-INPUT TO ITEM-STOCK.
-           WRITE SHOP-ITEM.
-           CLOSE SHOP-FILE.
+           MOVE REORDER-LEVEL-INPUT TO REORDER-LEVEL.
 
-           DISPLAY "Item added successfully!".
+           OPEN I-O SHOP-FILE.
+           WRITE SHOP-ITEM
+               INVALID KEY
+                   DISPLAY "Item ID already exists."
+               NOT INVALID KEY
+                   MOVE "ADD" TO AUDIT-ACTION
+                   MOVE ITEM-ID TO AUDIT-ITEM-ID
+                   MOVE SPACES TO AUDIT-OLD-NAME
+                   MOVE 0 TO AUDIT-OLD-PRICE
+                   MOVE 0 TO AUDIT-OLD-STOCK
+                   MOVE 0 TO AUDIT-OLD-REORDER
+                   MOVE ITEM-NAME TO AUDIT-NEW-NAME
+                   MOVE ITEM-PRICE TO AUDIT-NEW-PRICE
+                   MOVE ITEM-STOCK TO AUDIT-NEW-STOCK
+                   MOVE REORDER-LEVEL TO AUDIT-NEW-REORDER
+                   PERFORM LOG-AUDIT
+                   DISPLAY "Item added successfully!"
+           END-WRITE.
+           CLOSE SHOP-FILE.
 
        VIEW-ITEMS.
            OPEN INPUT SHOP-FILE.
@@ -87,10 +207,13 @@
            MOVE 'N' TO END-OF-FILE.
 
            PERFORM UNTIL END-OF-FILE = 'Y'
-               READ SHOP-FILE AT END
-                   MOVE 'Y' TO END-OF-FILE
-               NOT AT END
-                   DISPLAY "ID: " ITEM-ID " Name: " ITEM-NAME " Price: " ITEM-PRICE " Stock: " ITEM-STOCK
+               READ SHOP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       DISPLAY "ID: " ITEM-ID " Name: " ITEM-NAME
+                           " Price: " ITEM-PRICE " Stock: " ITEM-STOCK
+                           " Reorder Level: " REORDER-LEVEL
                END-READ
            END-PERFORM.
 
@@ -101,31 +224,101 @@
            DISPLAY "Enter the Item ID to remove: ".
            ACCEPT ITEM-REMOVE-ID.
 
-           OPEN INPUT SHOP-FILE.
-           OPEN OUTPUT TEMP-FILE.
-           MOVE 'N' TO END-OF-FILE.
+           OPEN I-O SHOP-FILE.
+           MOVE ITEM-REMOVE-ID TO ITEM-ID.
+           READ SHOP-FILE
+               INVALID KEY
+                   DISPLAY "Item not found."
+               NOT INVALID KEY
+                   MOVE ITEM-NAME TO AUDIT-OLD-NAME
+                   MOVE ITEM-PRICE TO AUDIT-OLD-PRICE
+                   MOVE ITEM-STOCK TO AUDIT-OLD-STOCK
+                   MOVE REORDER-LEVEL TO AUDIT-OLD-REORDER
+                   DELETE SHOP-FILE
+                       INVALID KEY
+                           DISPLAY "Item not found."
+                       NOT INVALID KEY
+                           MOVE "REMOVE" TO AUDIT-ACTION
+                           MOVE ITEM-REMOVE-ID TO AUDIT-ITEM-ID
+                           MOVE SPACES TO AUDIT-NEW-NAME
+                           MOVE 0 TO AUDIT-NEW-PRICE
+                           MOVE 0 TO AUDIT-NEW-STOCK
+                           MOVE 0 TO AUDIT-NEW-REORDER
+                           PERFORM LOG-AUDIT
+                           DISPLAY "Item removed successfully."
+                   END-DELETE
+           END-READ.
+           CLOSE SHOP-FILE.
 
-           PERFORM UNTIL END-OF-FILE = 'Y'
-               READ SHOP-FILE AT END
-                   MOVE 'Y' TO END-OF-FILE
-               NOT AT END
-                   IF ITEM-ID NOT = ITEM-REMOVE-ID
-                       MOVE ITEM-ID TO TEMP-ID
-                       MOVE ITEM-NAME TO TEMP-NAME
-                       MOVE ITEM-PRICE TO TEMP-PRICE
-                       MOVE ITEM-STOCK TO TEMP-STOCK
-                       WRITE TEMP-ITEM
+       SELL-ITEM.
+           DISPLAY "Enter Item ID to sell: ".
+           ACCEPT SELL-ITEM-ID.
+           DISPLAY "Enter Quantity to sell: ".
+           ACCEPT SELL-QTY.
+
+           OPEN I-O SHOP-FILE.
+           MOVE SELL-ITEM-ID TO ITEM-ID.
+           READ SHOP-FILE
+               INVALID KEY
+                   DISPLAY "Item not found."
+               NOT INVALID KEY
+                   IF SELL-QTY > ITEM-STOCK
+                       DISPLAY "Insufficient stock for item."
                    ELSE
-                       DISPLAY "Item removed successfully."
+                       MOVE ITEM-NAME TO AUDIT-OLD-NAME
+                       MOVE ITEM-PRICE TO AUDIT-OLD-PRICE
+                       MOVE ITEM-STOCK TO AUDIT-OLD-STOCK
+                       MOVE REORDER-LEVEL TO AUDIT-OLD-REORDER
+                       SUBTRACT SELL-QTY FROM ITEM-STOCK
+                       MOVE ITEM-NAME TO SALE-NAME-HOLD
+                       MOVE ITEM-PRICE TO SALE-PRICE-HOLD
+                       REWRITE SHOP-ITEM
+                       MOVE "SELL" TO AUDIT-ACTION
+                       MOVE SELL-ITEM-ID TO AUDIT-ITEM-ID
+                       MOVE ITEM-NAME TO AUDIT-NEW-NAME
+                       MOVE ITEM-PRICE TO AUDIT-NEW-PRICE
+                       MOVE ITEM-STOCK TO AUDIT-NEW-STOCK
+                       MOVE REORDER-LEVEL TO AUDIT-NEW-REORDER
+                       PERFORM LOG-AUDIT
+                       PERFORM LOG-SALE
+                       DISPLAY "Sale recorded successfully."
                    END-IF
-               END-READ
-           END-PERFORM.
-
+           END-READ.
            CLOSE SHOP-FILE.
-           CLOSE TEMP-FILE.
 
-           DISPLAY "Updating item list...".
-           CALL "SYSTEM" USING "IF EXIST shopfile.dat DEL shopfile.dat".
-           CALL "SYSTEM" USING "RENAME tempfile.dat shopfile.dat".
+       LOG-SALE.
+           ACCEPT SALE-REC-DATE FROM DATE YYYYMMDD.
+           MOVE SELL-ITEM-ID TO SALE-ITEM-ID.
+           MOVE SALE-NAME-HOLD TO SALE-ITEM-NAME.
+           MOVE SELL-QTY TO SALE-QTY.
+           MOVE SALE-PRICE-HOLD TO SALE-PRICE.
+
+           PERFORM ENSURE-SALES-LOG-EXISTS.
+           OPEN EXTEND SALES-LOG.
+           WRITE SALES-LOG-RECORD.
+           CLOSE SALES-LOG.
+
+       ENSURE-SALES-LOG-EXISTS.
+           OPEN INPUT SALES-LOG.
+           IF SALES-LOG-STATUS = "35"
+               OPEN OUTPUT SALES-LOG
+               CLOSE SALES-LOG
+           ELSE
+               CLOSE SALES-LOG
+           END-IF.
+
+       LOG-AUDIT.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AUDIT-TIMESTAMP.
+           PERFORM ENSURE-AUDIT-FILE-EXISTS.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
 
-           DISPLAY "Updated item list.".
+       ENSURE-AUDIT-FILE-EXISTS.
+           OPEN INPUT AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+           ELSE
+               CLOSE AUDIT-FILE
+           END-IF.
