@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALUATION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-FILE ASSIGN TO "shopfile.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ITEM-ID
+               FILE STATUS IS SHOP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SHOP-FILE.
+           COPY SHOPITEM.
+
+       WORKING-STORAGE SECTION.
+       01 SHOP-FILE-STATUS PIC XX.
+       01 END-OF-FILE PIC X VALUE 'N'.
+       01 EXTENDED-VALUE PIC 9(10)V99.
+       01 GRAND-TOTAL-VALUE PIC 9(13)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM ENSURE-SHOP-FILE-EXISTS.
+           OPEN INPUT SHOP-FILE.
+
+           DISPLAY "INVENTORY VALUATION REPORT".
+           DISPLAY "ID    NAME                 PRICE   STOCK   VALUE".
+           MOVE 'N' TO END-OF-FILE.
+
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ SHOP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       PERFORM PRINT-VALUATION-LINE
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "GRAND TOTAL INVENTORY VALUE: " GRAND-TOTAL-VALUE.
+
+           CLOSE SHOP-FILE.
+           DISPLAY "End of report.".
+           STOP RUN.
+
+       ENSURE-SHOP-FILE-EXISTS.
+           OPEN INPUT SHOP-FILE.
+           IF SHOP-FILE-STATUS = "35"
+               OPEN OUTPUT SHOP-FILE
+               CLOSE SHOP-FILE
+           ELSE
+               CLOSE SHOP-FILE
+           END-IF.
+
+       PRINT-VALUATION-LINE.
+           COMPUTE EXTENDED-VALUE = ITEM-PRICE * ITEM-STOCK.
+           ADD EXTENDED-VALUE TO GRAND-TOTAL-VALUE.
+           DISPLAY ITEM-ID " " ITEM-NAME " " ITEM-PRICE " "
+               ITEM-STOCK " " EXTENDED-VALUE.
