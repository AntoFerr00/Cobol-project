@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALES-REGISTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-FILE ASSIGN TO "shopfile.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID
+               FILE STATUS IS SHOP-FILE-STATUS.
+           SELECT SALES-FILE ASSIGN TO "salesfile.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "auditfile.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SHOP-FILE.
+           COPY SHOPITEM.
+
+       FD SALES-FILE.
+       01 SALES-TRANSACTION.
+           05 TRANS-ITEM-ID PIC 9(5).
+           05 TRANS-QTY PIC 9(5).
+
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01 SHOP-FILE-STATUS PIC XX.
+       01 SALES-FILE-STATUS PIC XX.
+       01 AUDIT-FILE-STATUS PIC XX.
+       01 END-OF-FILE PIC X VALUE 'N'.
+       01 EXTENDED-TOTAL PIC 9(10)V99.
+       01 GRAND-TOTAL PIC 9(13)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM ENSURE-SHOP-FILE-EXISTS.
+           OPEN INPUT SALES-FILE.
+           IF SALES-FILE-STATUS = "35"
+               DISPLAY "Sales file not found: salesfile.dat -- "
+                   "skipping sales register run."
+               STOP RUN
+           END-IF.
+           OPEN I-O SHOP-FILE.
+
+           DISPLAY "SALES REGISTER REPORT".
+           DISPLAY "ID    NAME                      QTY   PRICE  TOTAL".
+
+           MOVE 'N' TO END-OF-FILE.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ SALES-FILE
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       PERFORM APPLY-SALE-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "GRAND TOTAL: " GRAND-TOTAL.
+
+           CLOSE SALES-FILE.
+           CLOSE SHOP-FILE.
+
+           DISPLAY "End of sales register.".
+           STOP RUN.
+
+       ENSURE-SHOP-FILE-EXISTS.
+           OPEN INPUT SHOP-FILE.
+           IF SHOP-FILE-STATUS = "35"
+               OPEN OUTPUT SHOP-FILE
+               CLOSE SHOP-FILE
+           ELSE
+               CLOSE SHOP-FILE
+           END-IF.
+
+       APPLY-SALE-TRANSACTION.
+           MOVE TRANS-ITEM-ID TO ITEM-ID.
+           READ SHOP-FILE
+               INVALID KEY
+                   DISPLAY "Item not found: " TRANS-ITEM-ID
+               NOT INVALID KEY
+                   IF TRANS-QTY > ITEM-STOCK
+                       DISPLAY "Insufficient stock for item: "
+                           TRANS-ITEM-ID
+                   ELSE
+                       MOVE ITEM-NAME TO AUDIT-OLD-NAME
+                       MOVE ITEM-PRICE TO AUDIT-OLD-PRICE
+                       MOVE ITEM-STOCK TO AUDIT-OLD-STOCK
+                       MOVE REORDER-LEVEL TO AUDIT-OLD-REORDER
+                       SUBTRACT TRANS-QTY FROM ITEM-STOCK
+                       COMPUTE EXTENDED-TOTAL =
+                           TRANS-QTY * ITEM-PRICE
+                       ADD EXTENDED-TOTAL TO GRAND-TOTAL
+                       REWRITE SHOP-ITEM
+                       MOVE "SELL" TO AUDIT-ACTION
+                       MOVE TRANS-ITEM-ID TO AUDIT-ITEM-ID
+                       MOVE ITEM-NAME TO AUDIT-NEW-NAME
+                       MOVE ITEM-PRICE TO AUDIT-NEW-PRICE
+                       MOVE ITEM-STOCK TO AUDIT-NEW-STOCK
+                       MOVE REORDER-LEVEL TO AUDIT-NEW-REORDER
+                       PERFORM LOG-AUDIT
+                       DISPLAY ITEM-ID " " ITEM-NAME " "
+                           TRANS-QTY " " ITEM-PRICE " "
+                           EXTENDED-TOTAL
+                   END-IF
+           END-READ.
+
+       LOG-AUDIT.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AUDIT-TIMESTAMP.
+           PERFORM ENSURE-AUDIT-FILE-EXISTS.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       ENSURE-AUDIT-FILE-EXISTS.
+           OPEN INPUT AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+           ELSE
+               CLOSE AUDIT-FILE
+           END-IF.
