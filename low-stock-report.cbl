@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOW-STOCK-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-FILE ASSIGN TO "shopfile.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ITEM-ID
+               FILE STATUS IS SHOP-FILE-STATUS.
+           SELECT PURCHASE-ORDER-FILE ASSIGN TO "purchaseorder.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SHOP-FILE.
+           COPY SHOPITEM.
+
+       FD PURCHASE-ORDER-FILE.
+       01 PURCHASE-ORDER-RECORD.
+           05 PO-ITEM-ID PIC 9(5).
+           05 PO-ITEM-NAME PIC X(30).
+           05 PO-CURRENT-STOCK PIC 9(5).
+           05 PO-REORDER-QTY PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 SHOP-FILE-STATUS PIC XX.
+       01 END-OF-FILE PIC X VALUE 'N'.
+       01 WS-TABLE-FULL-WARNED PIC X VALUE 'N'.
+           88 TABLE-FULL-WARNED VALUE 'Y'.
+       01 LOW-STOCK-COUNT PIC 9(5) VALUE 0.
+       01 LOW-STOCK-TABLE.
+           05 LOW-STOCK-ENTRY OCCURS 500 TIMES
+               INDEXED BY LS-IDX.
+               10 LS-ITEM-ID PIC 9(5).
+               10 LS-ITEM-NAME PIC X(30).
+               10 LS-ITEM-STOCK PIC 9(5).
+               10 LS-REORDER-LEVEL PIC 9(5).
+               10 LS-SHORTAGE PIC 9(5).
+       01 SORT-I PIC 9(5).
+       01 SORT-J PIC 9(5).
+       01 SORT-SWAP-ENTRY.
+           05 SWAP-ITEM-ID PIC 9(5).
+           05 SWAP-ITEM-NAME PIC X(30).
+           05 SWAP-ITEM-STOCK PIC 9(5).
+           05 SWAP-REORDER-LEVEL PIC 9(5).
+           05 SWAP-SHORTAGE PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM ENSURE-SHOP-FILE-EXISTS.
+           OPEN INPUT SHOP-FILE.
+
+           MOVE 'N' TO END-OF-FILE.
+
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ SHOP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       PERFORM CHECK-REORDER
+               END-READ
+           END-PERFORM.
+
+           CLOSE SHOP-FILE.
+
+           PERFORM SORT-BY-SHORTAGE-DESC.
+
+           OPEN OUTPUT PURCHASE-ORDER-FILE.
+           DISPLAY "LOW STOCK EXCEPTION REPORT (WORST SHORTAGE FIRST)".
+           PERFORM WRITE-REPORT-LINE
+               VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > LOW-STOCK-COUNT.
+           CLOSE PURCHASE-ORDER-FILE.
+
+           DISPLAY "End of report.".
+           STOP RUN.
+
+       ENSURE-SHOP-FILE-EXISTS.
+           OPEN INPUT SHOP-FILE.
+           IF SHOP-FILE-STATUS = "35"
+               OPEN OUTPUT SHOP-FILE
+               CLOSE SHOP-FILE
+           ELSE
+               CLOSE SHOP-FILE
+           END-IF.
+
+       CHECK-REORDER.
+           IF ITEM-STOCK < REORDER-LEVEL
+               IF LOW-STOCK-COUNT < 500
+                   ADD 1 TO LOW-STOCK-COUNT
+                   SET LS-IDX TO LOW-STOCK-COUNT
+                   MOVE ITEM-ID TO LS-ITEM-ID (LS-IDX)
+                   MOVE ITEM-NAME TO LS-ITEM-NAME (LS-IDX)
+                   MOVE ITEM-STOCK TO LS-ITEM-STOCK (LS-IDX)
+                   MOVE REORDER-LEVEL TO LS-REORDER-LEVEL (LS-IDX)
+                   COMPUTE LS-SHORTAGE (LS-IDX) =
+                       REORDER-LEVEL - ITEM-STOCK
+               ELSE
+                   IF NOT TABLE-FULL-WARNED
+                       DISPLAY "WARNING: more than 500 low-stock "
+                           "items -- results truncated."
+                       SET TABLE-FULL-WARNED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       SORT-BY-SHORTAGE-DESC.
+           IF LOW-STOCK-COUNT > 1
+               PERFORM VARYING SORT-I FROM 1 BY 1
+                   UNTIL SORT-I > LOW-STOCK-COUNT - 1
+                   PERFORM VARYING SORT-J FROM 1 BY 1
+                       UNTIL SORT-J > LOW-STOCK-COUNT - SORT-I
+                       IF LS-SHORTAGE (SORT-J) <
+                               LS-SHORTAGE (SORT-J + 1)
+                           PERFORM SWAP-ENTRIES
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       SWAP-ENTRIES.
+           MOVE LOW-STOCK-ENTRY (SORT-J) TO SORT-SWAP-ENTRY.
+           MOVE LOW-STOCK-ENTRY (SORT-J + 1)
+               TO LOW-STOCK-ENTRY (SORT-J).
+           MOVE SORT-SWAP-ENTRY TO LOW-STOCK-ENTRY (SORT-J + 1).
+
+       WRITE-REPORT-LINE.
+           DISPLAY "ID: " LS-ITEM-ID (SORT-I)
+               " Name: " LS-ITEM-NAME (SORT-I)
+               " Stock: " LS-ITEM-STOCK (SORT-I)
+               " Reorder Level: " LS-REORDER-LEVEL (SORT-I)
+               " Shortage: " LS-SHORTAGE (SORT-I).
+           MOVE LS-ITEM-ID (SORT-I) TO PO-ITEM-ID.
+           MOVE LS-ITEM-NAME (SORT-I) TO PO-ITEM-NAME.
+           MOVE LS-ITEM-STOCK (SORT-I) TO PO-CURRENT-STOCK.
+           MOVE LS-SHORTAGE (SORT-I) TO PO-REORDER-QTY.
+           WRITE PURCHASE-ORDER-RECORD.
