@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTORE-BACKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-FILE ASSIGN TO "shopfile.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID
+               FILE STATUS IS SHOP-FILE-STATUS.
+           SELECT BACKUP-FILE ASSIGN TO BACKUP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BACKUP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SHOP-FILE.
+           COPY SHOPITEM.
+
+       FD BACKUP-FILE.
+           COPY SHOPITEM REPLACING SHOP-ITEM BY BACKUP-SHOP-ITEM.
+
+       WORKING-STORAGE SECTION.
+       01 SHOP-FILE-STATUS PIC XX.
+       01 BACKUP-FILE-STATUS PIC XX.
+       01 BACKUP-FILENAME PIC X(40).
+       01 END-OF-FILE PIC X VALUE 'N'.
+       01 RESTORED-COUNT PIC 9(5) VALUE 0.
+       01 SKIPPED-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT BACKUP-FILENAME FROM COMMAND-LINE.
+           IF BACKUP-FILENAME = SPACES
+               DISPLAY "Usage: restore-backup "
+                   "shopfile_backup_<timestamp>.dat"
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT BACKUP-FILE.
+           IF BACKUP-FILE-STATUS = "35"
+               DISPLAY "Backup file not found: " BACKUP-FILENAME
+               STOP RUN
+           END-IF.
+
+           PERFORM ENSURE-SHOP-FILE-EXISTS.
+
+           DISPLAY "Restoring shopfile.dat from " BACKUP-FILENAME.
+           DISPLAY "WARNING: existing items with matching IDs will "
+               "be overwritten with the backup's values.".
+
+           OPEN I-O SHOP-FILE.
+           MOVE 'N' TO END-OF-FILE.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ BACKUP-FILE
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       PERFORM RESTORE-ONE-ITEM
+               END-READ
+           END-PERFORM.
+
+           CLOSE BACKUP-FILE.
+           CLOSE SHOP-FILE.
+
+           DISPLAY "Restore complete. Items restored: "
+               RESTORED-COUNT.
+           DISPLAY "Items skipped: " SKIPPED-COUNT.
+           STOP RUN.
+
+       ENSURE-SHOP-FILE-EXISTS.
+           OPEN INPUT SHOP-FILE.
+           IF SHOP-FILE-STATUS = "35"
+               OPEN OUTPUT SHOP-FILE
+               CLOSE SHOP-FILE
+           ELSE
+               CLOSE SHOP-FILE
+           END-IF.
+
+       RESTORE-ONE-ITEM.
+           MOVE BACKUP-SHOP-ITEM TO SHOP-ITEM.
+           WRITE SHOP-ITEM
+               INVALID KEY
+                   REWRITE SHOP-ITEM
+                       INVALID KEY
+                           ADD 1 TO SKIPPED-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO RESTORED-COUNT
+                   END-REWRITE
+               NOT INVALID KEY
+                   ADD 1 TO RESTORED-COUNT
+           END-WRITE.
