@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSV-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-FILE ASSIGN TO "shopfile.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ITEM-ID
+               FILE STATUS IS SHOP-FILE-STATUS.
+           SELECT CSV-OUT-FILE ASSIGN TO "shopitems.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SHOP-FILE.
+           COPY SHOPITEM.
+
+       FD CSV-OUT-FILE.
+       01 CSV-OUT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 SHOP-FILE-STATUS PIC XX.
+       01 END-OF-FILE PIC X VALUE 'N'.
+       01 CSV-LINE PIC X(80).
+       01 ITEM-PRICE-EDITED PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM ENSURE-SHOP-FILE-EXISTS.
+           OPEN INPUT SHOP-FILE.
+           OPEN OUTPUT CSV-OUT-FILE.
+
+           MOVE 'N' TO END-OF-FILE.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ SHOP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       PERFORM WRITE-CSV-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE SHOP-FILE.
+           CLOSE CSV-OUT-FILE.
+           DISPLAY "CSV export complete: shopitems.csv".
+           STOP RUN.
+
+       WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-LINE.
+           MOVE ITEM-PRICE TO ITEM-PRICE-EDITED.
+           STRING ITEM-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(ITEM-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(ITEM-PRICE-EDITED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ITEM-STOCK DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-OUT-RECORD FROM CSV-LINE.
+
+       ENSURE-SHOP-FILE-EXISTS.
+           OPEN INPUT SHOP-FILE.
+           IF SHOP-FILE-STATUS = "35"
+               OPEN OUTPUT SHOP-FILE
+               CLOSE SHOP-FILE
+           ELSE
+               CLOSE SHOP-FILE
+           END-IF.
