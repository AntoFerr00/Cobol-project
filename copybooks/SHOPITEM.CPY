@@ -0,0 +1,6 @@
+       01 SHOP-ITEM.
+           05 ITEM-ID PIC 9(5).
+           05 ITEM-NAME PIC X(30).
+           05 ITEM-PRICE PIC 9(5)V99.
+           05 ITEM-STOCK PIC 9(5).
+           05 REORDER-LEVEL PIC 9(5).
