@@ -0,0 +1,12 @@
+       01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP PIC 9(14).
+           05 AUDIT-ACTION PIC X(6).
+           05 AUDIT-ITEM-ID PIC 9(5).
+           05 AUDIT-OLD-NAME PIC X(30).
+           05 AUDIT-OLD-PRICE PIC 9(5)V99.
+           05 AUDIT-OLD-STOCK PIC 9(5).
+           05 AUDIT-OLD-REORDER PIC 9(5).
+           05 AUDIT-NEW-NAME PIC X(30).
+           05 AUDIT-NEW-PRICE PIC 9(5)V99.
+           05 AUDIT-NEW-STOCK PIC 9(5).
+           05 AUDIT-NEW-REORDER PIC 9(5).
