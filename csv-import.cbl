@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSV-IMPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-FILE ASSIGN TO "shopfile.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID
+               FILE STATUS IS SHOP-FILE-STATUS.
+           SELECT CSV-IN-FILE ASSIGN TO "priceupdate.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-IN-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "auditfile.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT BACKUP-FILE ASSIGN TO BACKUP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IMPORT-MARKER-FILE ASSIGN TO "import.lock"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SHOP-FILE.
+           COPY SHOPITEM.
+
+       FD CSV-IN-FILE.
+       01 CSV-IN-RECORD PIC X(80).
+
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD BACKUP-FILE.
+           COPY SHOPITEM REPLACING SHOP-ITEM BY BACKUP-SHOP-ITEM.
+
+       FD IMPORT-MARKER-FILE.
+       01 IMPORT-MARKER-RECORD PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 SHOP-FILE-STATUS PIC XX.
+       01 CSV-IN-FILE-STATUS PIC XX.
+       01 AUDIT-FILE-STATUS PIC XX.
+       01 END-OF-FILE PIC X VALUE 'N'.
+       01 CSV-FIELD-ID PIC X(10).
+       01 CSV-FIELD-PRICE PIC X(10).
+       01 CSV-FIELD-STOCK PIC X(10).
+       01 IMPORT-ITEM-ID PIC 9(5).
+       01 IMPORT-PRICE PIC 9(5)V99.
+       01 IMPORT-STOCK PIC 9(5).
+       01 UPDATED-COUNT PIC 9(5) VALUE 0.
+       01 REJECTED-COUNT PIC 9(5) VALUE 0.
+       01 BACKUP-RECORD-COUNT PIC 9(5) VALUE 0.
+       01 SHOP-RECORD-COUNT PIC 9(5) VALUE 0.
+       01 RUN-TIMESTAMP PIC 9(14).
+       01 BACKUP-FILENAME PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO RUN-TIMESTAMP.
+           STRING "shopfile_backup_" DELIMITED BY SIZE
+               RUN-TIMESTAMP DELIMITED BY SIZE
+               ".dat" DELIMITED BY SIZE
+               INTO BACKUP-FILENAME
+           END-STRING.
+
+           PERFORM ENSURE-SHOP-FILE-EXISTS.
+           PERFORM WRITE-IMPORT-MARKER.
+           PERFORM BACKUP-SHOP-FILE.
+
+           OPEN INPUT CSV-IN-FILE.
+           IF CSV-IN-FILE-STATUS = "35"
+               DISPLAY "Input file not found: priceupdate.csv -- "
+                   "import aborted."
+               PERFORM MARK-IMPORT-ABORTED
+               STOP RUN
+           END-IF.
+           OPEN I-O SHOP-FILE.
+
+           DISPLAY "CSV IMPORT - price/stock updates".
+           MOVE 'N' TO END-OF-FILE.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ CSV-IN-FILE
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       PERFORM APPLY-CSV-UPDATE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CSV-IN-FILE.
+           CLOSE SHOP-FILE.
+
+           DISPLAY "Items updated: " UPDATED-COUNT.
+           DISPLAY "Items rejected: " REJECTED-COUNT.
+           DISPLAY "Pre-import backup: " BACKUP-FILENAME
+               " (" BACKUP-RECORD-COUNT " records)".
+
+           PERFORM MARK-IMPORT-COMPLETE.
+           DISPLAY "End of import.".
+           STOP RUN.
+
+       BACKUP-SHOP-FILE.
+           OPEN INPUT SHOP-FILE.
+           OPEN OUTPUT BACKUP-FILE.
+           MOVE 'N' TO END-OF-FILE.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ SHOP-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO SHOP-RECORD-COUNT
+                       MOVE SHOP-ITEM TO BACKUP-SHOP-ITEM
+                       WRITE BACKUP-SHOP-ITEM
+               END-READ
+           END-PERFORM.
+           CLOSE SHOP-FILE.
+           CLOSE BACKUP-FILE.
+
+           OPEN INPUT BACKUP-FILE.
+           MOVE 'N' TO END-OF-FILE.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ BACKUP-FILE
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO BACKUP-RECORD-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE BACKUP-FILE.
+
+           IF BACKUP-RECORD-COUNT NOT = SHOP-RECORD-COUNT
+               DISPLAY "WARNING: backup record count mismatch, "
+                   "aborting import."
+               STOP RUN
+           END-IF.
+
+       ENSURE-SHOP-FILE-EXISTS.
+           OPEN INPUT SHOP-FILE.
+           IF SHOP-FILE-STATUS = "35"
+               OPEN OUTPUT SHOP-FILE
+               CLOSE SHOP-FILE
+           ELSE
+               CLOSE SHOP-FILE
+           END-IF.
+
+       APPLY-CSV-UPDATE.
+           MOVE SPACES TO CSV-FIELD-ID CSV-FIELD-PRICE
+               CSV-FIELD-STOCK.
+           UNSTRING CSV-IN-RECORD DELIMITED BY ","
+               INTO CSV-FIELD-ID CSV-FIELD-PRICE CSV-FIELD-STOCK
+           END-UNSTRING.
+
+           IF CSV-FIELD-ID = SPACES OR CSV-FIELD-PRICE = SPACES
+               OR CSV-FIELD-STOCK = SPACES
+               ADD 1 TO REJECTED-COUNT
+               DISPLAY "Malformed CSV row, skipped: " CSV-IN-RECORD
+           ELSE
+               PERFORM APPLY-CSV-FIELDS
+           END-IF.
+
+       APPLY-CSV-FIELDS.
+           COMPUTE IMPORT-ITEM-ID = FUNCTION NUMVAL (CSV-FIELD-ID).
+           COMPUTE IMPORT-PRICE = FUNCTION NUMVAL (CSV-FIELD-PRICE).
+           COMPUTE IMPORT-STOCK = FUNCTION NUMVAL (CSV-FIELD-STOCK).
+
+           MOVE IMPORT-ITEM-ID TO ITEM-ID OF SHOP-ITEM.
+           READ SHOP-FILE
+               INVALID KEY
+                   ADD 1 TO REJECTED-COUNT
+                   DISPLAY "Item not found, skipped: " IMPORT-ITEM-ID
+               NOT INVALID KEY
+                   MOVE ITEM-NAME OF SHOP-ITEM TO AUDIT-OLD-NAME
+                   MOVE ITEM-PRICE OF SHOP-ITEM TO AUDIT-OLD-PRICE
+                   MOVE ITEM-STOCK OF SHOP-ITEM TO AUDIT-OLD-STOCK
+                   MOVE REORDER-LEVEL OF SHOP-ITEM
+                       TO AUDIT-OLD-REORDER
+                   MOVE IMPORT-PRICE TO ITEM-PRICE OF SHOP-ITEM
+                   MOVE IMPORT-STOCK TO ITEM-STOCK OF SHOP-ITEM
+                   REWRITE SHOP-ITEM
+                   MOVE "IMPORT" TO AUDIT-ACTION
+                   MOVE ITEM-ID OF SHOP-ITEM TO AUDIT-ITEM-ID
+                   MOVE ITEM-NAME OF SHOP-ITEM TO AUDIT-NEW-NAME
+                   MOVE ITEM-PRICE OF SHOP-ITEM TO AUDIT-NEW-PRICE
+                   MOVE ITEM-STOCK OF SHOP-ITEM TO AUDIT-NEW-STOCK
+                   MOVE REORDER-LEVEL OF SHOP-ITEM
+                       TO AUDIT-NEW-REORDER
+                   PERFORM LOG-AUDIT
+                   ADD 1 TO UPDATED-COUNT
+           END-READ.
+
+       LOG-AUDIT.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AUDIT-TIMESTAMP.
+           PERFORM ENSURE-AUDIT-FILE-EXISTS.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       ENSURE-AUDIT-FILE-EXISTS.
+           OPEN INPUT AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+           ELSE
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       WRITE-IMPORT-MARKER.
+           OPEN OUTPUT IMPORT-MARKER-FILE.
+           STRING "IN-PROGRESS " DELIMITED BY SIZE
+               RUN-TIMESTAMP DELIMITED BY SIZE
+               INTO IMPORT-MARKER-RECORD
+           END-STRING.
+           WRITE IMPORT-MARKER-RECORD.
+           CLOSE IMPORT-MARKER-FILE.
+
+       MARK-IMPORT-COMPLETE.
+           OPEN OUTPUT IMPORT-MARKER-FILE.
+           STRING "COMPLETE " DELIMITED BY SIZE
+               RUN-TIMESTAMP DELIMITED BY SIZE
+               INTO IMPORT-MARKER-RECORD
+           END-STRING.
+           WRITE IMPORT-MARKER-RECORD.
+           CLOSE IMPORT-MARKER-FILE.
+
+       MARK-IMPORT-ABORTED.
+           OPEN OUTPUT IMPORT-MARKER-FILE.
+           STRING "ABORTED-NO-INPUT " DELIMITED BY SIZE
+               RUN-TIMESTAMP DELIMITED BY SIZE
+               INTO IMPORT-MARKER-RECORD
+           END-STRING.
+           WRITE IMPORT-MARKER-RECORD.
+           CLOSE IMPORT-MARKER-FILE.
